@@ -0,0 +1,119 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             SUB002.
+       AUTHOR.                 EQUIPE DE DESENVOLVIMENTO BATCH.
+       DATE-WRITTEN.           2026-08-09.
+       DATE-COMPILED.
+      *=================================*
+      * SUBPROGRAMA DE VALIDACAO DE ENTRADA
+      * VERIFICA SE O PAR NUM1/NUM2 RECEBIDO DO ARQUIVO DE
+      * ENTRADA E NUMERICO, NAO NEGATIVO E NAO ULTRAPASSA A
+      * CAPACIDADE DE PIC 9(05), ANTES DE SER REPASSADO AO
+      * SUB001 PARA CALCULO.
+      *=================================*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------- ------- -------------------------------------
+      * 2026-08-09 EDB     VERSAO ORIGINAL.
+      * 2026-08-09 EDB     AMPLIADO LK-MSG-MOTIVO PARA PIC X(50), EM
+      *                    ACOMPANHAMENTO DO CAMPO EQUIVALENTE NO
+      *                    PROGCALL (WK-MSG-MOTIVO), PARA QUE OS DOIS
+      *                    LADOS DA CHAMADA CONCORDEM NO TAMANHO DO
+      *                    CAMPO E NENHUM BYTE DO ARGUMENTO FIQUE FORA
+      *                    DO ALCANCE DESTA DEFINICAO.
+      *=================================*
+       ENVIRONMENT             DIVISION.
+      *
+       DATA                    DIVISION.
+       WORKING-STORAGE         SECTION.
+       01  WK-VALOR-NUM1        PIC 9(06) VALUE ZEROS.
+       01  WK-VALOR-NUM2        PIC 9(06) VALUE ZEROS.
+       01  WK-LIMITE-PIC-9-05   PIC 9(06) VALUE 99999.
+      *
+       01  WK-SUB002-MENSAGENS.
+           05  WK-MSG-NUM1-NAO-NUMERICO PIC X(40)
+               VALUE 'NUM1 NAO E NUMERICO'.
+           05  WK-MSG-NUM2-NAO-NUMERICO PIC X(40)
+               VALUE 'NUM2 NAO E NUMERICO'.
+           05  WK-MSG-NUM1-NEGATIVO     PIC X(40)
+               VALUE 'NUM1 E NEGATIVO'.
+           05  WK-MSG-NUM2-NEGATIVO     PIC X(40)
+               VALUE 'NUM2 E NEGATIVO'.
+           05  WK-MSG-NUM1-EXCEDE       PIC X(40)
+               VALUE 'NUM1 EXCEDE A CAPACIDADE DE PIC 9(05)'.
+           05  WK-MSG-NUM2-EXCEDE       PIC X(40)
+               VALUE 'NUM2 EXCEDE A CAPACIDADE DE PIC 9(05)'.
+           05  WK-MSG-PAR-VALIDO        PIC X(40)
+               VALUE 'PAR VALIDO'.
+      *
+       LINKAGE                 SECTION.
+       01  LK-NUM1-SINAL        PIC X(01).
+       01  LK-NUM1-DIGITOS      PIC X(06).
+       01  LK-NUM2-SINAL        PIC X(01).
+       01  LK-NUM2-DIGITOS      PIC X(06).
+       01  LK-PAR-VALIDO        PIC X(01).
+           88  LK-PAR-E-VALIDO           VALUE 'S'.
+           88  LK-PAR-E-INVALIDO         VALUE 'N'.
+       01  LK-COD-MOTIVO        PIC X(02).
+       01  LK-MSG-MOTIVO        PIC X(50).
+      *
+       PROCEDURE               DIVISION USING LK-NUM1-SINAL,
+                                              LK-NUM1-DIGITOS,
+                                              LK-NUM2-SINAL,
+                                              LK-NUM2-DIGITOS,
+                                              LK-PAR-VALIDO,
+                                              LK-COD-MOTIVO,
+                                              LK-MSG-MOTIVO.
+       MAIN.
+           SET LK-PAR-E-VALIDO TO TRUE
+           MOVE SPACES TO LK-COD-MOTIVO
+           MOVE SPACES TO LK-MSG-MOTIVO
+           MOVE 0      TO RETURN-CODE
+
+           IF LK-NUM1-DIGITOS NOT NUMERIC
+               MOVE '01' TO LK-COD-MOTIVO
+               MOVE WK-MSG-NUM1-NAO-NUMERICO TO LK-MSG-MOTIVO
+               GO TO MAIN-REJEITAR
+           END-IF
+
+           IF LK-NUM2-DIGITOS NOT NUMERIC
+               MOVE '02' TO LK-COD-MOTIVO
+               MOVE WK-MSG-NUM2-NAO-NUMERICO TO LK-MSG-MOTIVO
+               GO TO MAIN-REJEITAR
+           END-IF
+
+           IF LK-NUM1-SINAL = '-'
+               MOVE '03' TO LK-COD-MOTIVO
+               MOVE WK-MSG-NUM1-NEGATIVO TO LK-MSG-MOTIVO
+               GO TO MAIN-REJEITAR
+           END-IF
+
+           IF LK-NUM2-SINAL = '-'
+               MOVE '04' TO LK-COD-MOTIVO
+               MOVE WK-MSG-NUM2-NEGATIVO TO LK-MSG-MOTIVO
+               GO TO MAIN-REJEITAR
+           END-IF
+
+           MOVE LK-NUM1-DIGITOS TO WK-VALOR-NUM1
+           MOVE LK-NUM2-DIGITOS TO WK-VALOR-NUM2
+
+           IF WK-VALOR-NUM1 > WK-LIMITE-PIC-9-05
+               MOVE '05' TO LK-COD-MOTIVO
+               MOVE WK-MSG-NUM1-EXCEDE TO LK-MSG-MOTIVO
+               GO TO MAIN-REJEITAR
+           END-IF
+
+           IF WK-VALOR-NUM2 > WK-LIMITE-PIC-9-05
+               MOVE '06' TO LK-COD-MOTIVO
+               MOVE WK-MSG-NUM2-EXCEDE TO LK-MSG-MOTIVO
+               GO TO MAIN-REJEITAR
+           END-IF
+
+           MOVE WK-MSG-PAR-VALIDO TO LK-MSG-MOTIVO
+           GO TO MAIN-EXIT.
+      *
+       MAIN-REJEITAR.
+           SET LK-PAR-E-INVALIDO TO TRUE
+           MOVE 4 TO RETURN-CODE.
+      *
+       MAIN-EXIT.
+           GOBACK.
