@@ -1,24 +1,128 @@
-       IDENTIFICATION          DIVISION.                     
-       PROGRAM-ID.             SUB001.                       
-      *                                                      
-       ENVIRONMENT             DIVISION.                     
-      *                                                      
-       DATA                    DIVISION.                     
-       LINKAGE                 SECTION.                      
-       01 LK-NUM1              PIC 9(05).                    
-       01 LK-NUM2              PIC 9(05).                    
-       01 LK-RESULTADO         PIC 9(06).                    
-       01 LK-MENSAGEM          PIC X(50).                    
-      *                                                      
-       PROCEDURE               DIVISION USING LK-NUM1,       
-                                              LK-NUM2,       
-                                              LK-RESULTADO,  
-                                              LK-MENSAGEM.   
-       MAIN.                                                 
-            DISPLAY 'SUBPROGRAMA INICIADO'                   
-                                                             
-            COMPUTE LK-RESULTADO = LK-NUM1 + LK-NUM2.        
-            MOVE 'O RESULTADO DA SOMA E: ' TO LK-MENSAGEM.   
-                                                             
-            DISPLAY 'SUBPROGRAMA FINALIZADO'                 
-            GOBACK.                                          
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             SUB001.
+       AUTHOR.                 EQUIPE DE DESENVOLVIMENTO BATCH.
+       DATE-WRITTEN.           2024-01-15.
+       DATE-COMPILED.
+      *=================================*
+      * SUBPROGRAMA DE CALCULO ARITMETICO
+      *=================================*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------- ------- -------------------------------------
+      * 2024-01-15 EDB     VERSAO ORIGINAL - SOMENTE SOMA.
+      * 2026-08-09 EDB     INCLUIDO LK-OPERATION PARA PERMITIR
+      *                    SOMA, SUBTRACAO, MULTIPLICACAO E
+      *                    DIVISAO NO MESMO SUBPROGRAMA.
+      * 2026-08-09 EDB     INCLUIDO TRATAMENTO DE ON SIZE ERROR NOS
+      *                    COMPUTE PARA EVITAR TRUNCAMENTO SILENCIOSO
+      *                    DO RESULTADO.
+      * 2026-08-09 EDB     INCLUIDA VALIDACAO DE RESULTADO NEGATIVO NA
+      *                    SUBTRACAO. LK-RESULTADO NAO E SINALIZADO E
+      *                    O COMPUTE NAO DISPARAVA ON SIZE ERROR NESSE
+      *                    CASO, GRAVANDO O VALOR ABSOLUTO COMO SE
+      *                    FOSSE CORRETO; AGORA O PAR E REJEITADO COM
+      *                    MENSAGEM PROPRIA ANTES DO COMPUTE.
+      *=================================*
+       ENVIRONMENT             DIVISION.
+      *
+       DATA                    DIVISION.
+       WORKING-STORAGE         SECTION.
+       01  WK-SUB001-MENSAGENS.
+           05  WK-MSG-SOMA          PIC X(50)
+               VALUE 'O RESULTADO DA SOMA E: '.
+           05  WK-MSG-SUBTRACAO     PIC X(50)
+               VALUE 'O RESULTADO DA SUBTRACAO E: '.
+           05  WK-MSG-MULTIPLICACAO PIC X(50)
+               VALUE 'O RESULTADO DA MULTIPLICACAO E: '.
+           05  WK-MSG-DIVISAO       PIC X(50)
+               VALUE 'O RESULTADO DA DIVISAO E: '.
+           05  WK-MSG-OPER-INVALIDA PIC X(50)
+               VALUE 'OPERACAO INVALIDA INFORMADA'.
+           05  WK-MSG-ERRO-TAMANHO  PIC X(50)
+               VALUE 'ERRO: RESULTADO EXCEDE A CAPACIDADE DO CAMPO'.
+           05  WK-MSG-ERRO-NEGATIVO PIC X(50)
+               VALUE 'ERRO: RESULTADO DA SUBTRACAO E NEGATIVO'.
+      *
+       LINKAGE                 SECTION.
+       01  LK-NUM1              PIC 9(05).
+       01  LK-NUM2              PIC 9(05).
+       01  LK-OPERATION         PIC X(01).
+           88  LK-OPER-SOMA              VALUE 'A'.
+           88  LK-OPER-SUBTRACAO         VALUE 'S'.
+           88  LK-OPER-MULTIPLICACAO     VALUE 'M'.
+           88  LK-OPER-DIVISAO           VALUE 'D'.
+       01  LK-RESULTADO         PIC 9(06).
+       01  LK-MENSAGEM          PIC X(50).
+      *
+       PROCEDURE               DIVISION USING LK-NUM1,
+                                              LK-NUM2,
+                                              LK-OPERATION,
+                                              LK-RESULTADO,
+                                              LK-MENSAGEM.
+       MAIN.
+           DISPLAY 'SUBPROGRAMA INICIADO'
+           MOVE 0 TO RETURN-CODE
+
+           EVALUATE TRUE
+               WHEN LK-OPER-SOMA
+                   COMPUTE LK-RESULTADO = LK-NUM1 + LK-NUM2
+                       ON SIZE ERROR
+                           PERFORM 9000-ERRO-TAMANHO
+                       NOT ON SIZE ERROR
+                           MOVE WK-MSG-SOMA TO LK-MENSAGEM
+                   END-COMPUTE
+               WHEN LK-OPER-SUBTRACAO
+                   IF LK-NUM2 > LK-NUM1
+                       PERFORM 9100-ERRO-RESULTADO-NEGATIVO
+                   ELSE
+                       COMPUTE LK-RESULTADO = LK-NUM1 - LK-NUM2
+                           ON SIZE ERROR
+                               PERFORM 9000-ERRO-TAMANHO
+                           NOT ON SIZE ERROR
+                               MOVE WK-MSG-SUBTRACAO TO LK-MENSAGEM
+                       END-COMPUTE
+                   END-IF
+               WHEN LK-OPER-MULTIPLICACAO
+                   COMPUTE LK-RESULTADO = LK-NUM1 * LK-NUM2
+                       ON SIZE ERROR
+                           PERFORM 9000-ERRO-TAMANHO
+                       NOT ON SIZE ERROR
+                           MOVE WK-MSG-MULTIPLICACAO TO LK-MENSAGEM
+                   END-COMPUTE
+               WHEN LK-OPER-DIVISAO
+                   COMPUTE LK-RESULTADO = LK-NUM1 / LK-NUM2
+                       ON SIZE ERROR
+                           PERFORM 9000-ERRO-TAMANHO
+                       NOT ON SIZE ERROR
+                           MOVE WK-MSG-DIVISAO TO LK-MENSAGEM
+                   END-COMPUTE
+               WHEN OTHER
+                   MOVE ZEROS TO LK-RESULTADO
+                   MOVE WK-MSG-OPER-INVALIDA TO LK-MENSAGEM
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE
+
+           DISPLAY 'SUBPROGRAMA FINALIZADO'
+           GOBACK.
+      *
+      *=================================*
+      * 9000-ERRO-TAMANHO
+      * ACIONADA QUANDO O COMPUTE ESTOURA A CAPACIDADE DE
+      * LK-RESULTADO. O CAMPO PERMANECE COM O VALOR ANTERIOR
+      * A EXECUCAO DO COMPUTE (REGRA DO ON SIZE ERROR).
+      *=================================*
+       9000-ERRO-TAMANHO.
+           MOVE WK-MSG-ERRO-TAMANHO TO LK-MENSAGEM
+           MOVE 12 TO RETURN-CODE.
+      *
+      *=================================*
+      * 9100-ERRO-RESULTADO-NEGATIVO
+      * ACIONADA QUANDO A SUBTRACAO PRODUZIRIA UM RESULTADO
+      * NEGATIVO. LK-RESULTADO NAO E SINALIZADO, ENTAO O PAR E
+      * REJEITADO EM VEZ DE GRAVAR O VALOR ABSOLUTO DA DIFERENCA.
+      * O CAMPO PERMANECE COM O VALOR ANTERIOR, ASSIM COMO EM
+      * 9000-ERRO-TAMANHO.
+      *=================================*
+       9100-ERRO-RESULTADO-NEGATIVO.
+           MOVE WK-MSG-ERRO-NEGATIVO TO LK-MENSAGEM
+           MOVE 12 TO RETURN-CODE.
