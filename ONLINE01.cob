@@ -0,0 +1,152 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ONLINE01.
+       AUTHOR.                 EQUIPE DE DESENVOLVIMENTO BATCH.
+       DATE-WRITTEN.           2026-08-09.
+       DATE-COMPILED.
+      *=================================*
+      * TRANSACAO ONLINE DE CALCULO (CICS)
+      * PERMITE CONFERIR UM CALCULO DE NUM1/NUM2 EM TEMPO REAL,
+      * SEM ESPERAR A PROXIMA JANELA DE BATCH DO PROGCALL. CHAMA
+      * O MESMO SUB001 USADO PELO BATCH, ENTAO A REGRA DE CALCULO
+      * E IDENTICA NOS DOIS AMBIENTES.
+      *
+      * TRANSACAO CICS.......: CALC
+      * MAPSET................: NENHUM (EXEC CICS SEND/RECEIVE TEXT)
+      * ESTILO................: CONVERSACIONAL (TAREFA UNICA, CURTA)
+      *=================================*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------- ------- -------------------------------------
+      * 2026-08-09 EDB     VERSAO ORIGINAL.
+      * 2026-08-09 EDB     INCLUIDO GOBACK APOS O EXEC CICS RETURN EM
+      *                    0000-MAIN-PRINCIPAL E EM 9000-TRATAR-ERRO -
+      *                    O RETURN DO CICS NAO DEVOLVE O CONTROLE AO
+      *                    SISTEMA OPERACIONAL SOZINHO, E SEM O GOBACK
+      *                    A EXECUCAO CAIA NOS PARAGRAFOS SEGUINTES DO
+      *                    PROGRAMA-FONTE.
+      * 2026-08-09 EDB     MOVIDO O GOBACK DE 9000-TRATAR-ERRO-EXIT
+      *                    PARA DENTRO DE 9000-TRATAR-ERRO, LOGO APOS
+      *                    O EXEC CICS RETURN - UM PARAGRAFO -EXIT
+      *                    PERCORRIDO POR PERFORM...THRU DEVE CONTER
+      *                    SOMENTE O EXIT, NUNCA CODIGO EXECUTAVEL,
+      *                    MESMO QUE FUNCIONE POR CONTINUACAO NATURAL
+      *                    DO PERFORM.
+      *=================================*
+       ENVIRONMENT             DIVISION.
+      *
+       DATA                    DIVISION.
+       WORKING-STORAGE         SECTION.
+       01  WS-TELA-PROMPT.
+           05  FILLER          PIC X(35)
+               VALUE 'INFORME NUM1(5) NUM2(5) OPER(1): '.
+      *
+       01  WS-TELA-ENTRADA.
+           05  WS-TELA-ENTRADA-TXT PIC X(11) VALUE SPACES.
+      *
+       01  WS-ENTRADA-CAMPOS REDEFINES WS-TELA-ENTRADA.
+           05  WS-ENT-NUM1     PIC 9(05).
+           05  WS-ENT-NUM2     PIC 9(05).
+           05  WS-ENT-OPER     PIC X(01).
+      *
+       01  WS-TELA-RESULTADO.
+           05  FILLER          PIC X(11)  VALUE 'RESULTADO: '.
+           05  WS-RES-RESULTADO PIC Z(05)9.
+           05  FILLER          PIC X(03)  VALUE SPACES.
+           05  FILLER          PIC X(10)  VALUE 'MENSAGEM: '.
+           05  WS-RES-MENSAGEM PIC X(50).
+      *
+       01  WS-TELA-ERRO.
+           05  FILLER          PIC X(40)
+               VALUE 'ENTRADA INVALIDA - TENTE NOVAMENTE'.
+      *
+       01  WS-COMPRIMENTO      PIC S9(04) COMP VALUE ZERO.
+      *
+       01  WS-NUM1             PIC 9(05) VALUE ZEROS.
+       01  WS-NUM2             PIC 9(05) VALUE ZEROS.
+       01  WS-OPERACAO         PIC X(01) VALUE 'A'.
+       01  WS-RESULTADO        PIC 9(06) VALUE ZEROS.
+       01  WS-MENSAGEM         PIC X(50) VALUE SPACES.
+      *
+       PROCEDURE               DIVISION.
+      *=================================*
+      * 0000-MAIN-PRINCIPAL
+      * ENVIA O PROMPT, RECEBE A ENTRADA DO TERMINAL, CHAMA O
+      * SUB001 E DEVOLVE O RESULTADO NA MESMA INTERACAO.
+      *=================================*
+       0000-MAIN-PRINCIPAL.
+           EXEC CICS HANDLE CONDITION
+               ERROR    (9000-TRATAR-ERRO)
+               MAPFAIL  (9000-TRATAR-ERRO)
+           END-EXEC
+
+           EXEC CICS SEND TEXT
+               FROM    (WS-TELA-PROMPT)
+               LENGTH  (LENGTH OF WS-TELA-PROMPT)
+               ERASE
+           END-EXEC
+
+           MOVE LENGTH OF WS-TELA-ENTRADA TO WS-COMPRIMENTO
+           EXEC CICS RECEIVE
+               INTO    (WS-TELA-ENTRADA)
+               LENGTH  (WS-COMPRIMENTO)
+           END-EXEC
+
+           PERFORM 2000-VALIDAR-E-CALCULAR
+               THRU 2000-VALIDAR-E-CALCULAR-EXIT
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK.
+      *
+      *=================================*
+      * 2000-VALIDAR-E-CALCULAR
+      * VALIDA A ENTRADA RECEBIDA E CHAMA O SUBPROGRAMA DE
+      * CALCULO, DEVOLVENDO O RESULTADO AO TERMINAL.
+      *=================================*
+       2000-VALIDAR-E-CALCULAR.
+           IF WS-ENT-NUM1 NOT NUMERIC OR
+              WS-ENT-NUM2 NOT NUMERIC
+               PERFORM 9000-TRATAR-ERRO
+                   THRU 9000-TRATAR-ERRO-EXIT
+               GO TO 2000-VALIDAR-E-CALCULAR-EXIT
+           END-IF
+
+           MOVE WS-ENT-NUM1  TO WS-NUM1
+           MOVE WS-ENT-NUM2  TO WS-NUM2
+           MOVE WS-ENT-OPER  TO WS-OPERACAO
+
+           CALL 'SUB001' USING WS-NUM1,
+                           WS-NUM2,
+                           WS-OPERACAO,
+                           WS-RESULTADO,
+                           WS-MENSAGEM
+
+           MOVE WS-RESULTADO TO WS-RES-RESULTADO
+           MOVE WS-MENSAGEM  TO WS-RES-MENSAGEM
+
+           EXEC CICS SEND TEXT
+               FROM    (WS-TELA-RESULTADO)
+               LENGTH  (LENGTH OF WS-TELA-RESULTADO)
+               ERASE
+           END-EXEC.
+       2000-VALIDAR-E-CALCULAR-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 9000-TRATAR-ERRO
+      * ACIONADA PELO HANDLE CONDITION OU POR ENTRADA INVALIDA.
+      * AVISA O OPERADOR E ENCERRA A TAREFA SEM CHAMAR O SUB001.
+      *=================================*
+       9000-TRATAR-ERRO.
+           EXEC CICS SEND TEXT
+               FROM    (WS-TELA-ERRO)
+               LENGTH  (LENGTH OF WS-TELA-ERRO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK.
+       9000-TRATAR-ERRO-EXIT.
+           EXIT.
