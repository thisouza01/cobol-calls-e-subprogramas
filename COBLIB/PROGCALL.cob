@@ -1,30 +1,747 @@
        IDENTIFICATION          DIVISION.
        PROGRAM-ID.             PROGCALL.
+       AUTHOR.                 EQUIPE DE DESENVOLVIMENTO BATCH.
+       DATE-WRITTEN.           2024-01-15.
+       DATE-COMPILED.
       *=================================*
       * PROGRAMA PRINCIPAL
+      *=================================*
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * ---------- ------- -------------------------------------
+      * 2024-01-15 EDB     VERSAO ORIGINAL - PAR FIXO EM WORKING.
+      * 2026-08-09 EDB     LEITURA DO PAR NUM1/NUM2 DE ARQUIVO DE
+      *                    ENTRADA, UM REGISTRO POR TRANSACAO, COM
+      *                    GRAVACAO DE UMA LINHA DE SAIDA POR PAR.
+      * 2026-08-09 EDB     INCLUIDO CODIGO DE OPERACAO NO REGISTRO
+      *                    DE ENTRADA, REPASSADO AO SUB001.
+      * 2026-08-09 EDB     INCLUIDO ARQUIVO DE TRILHA DE AUDITORIA
+      *                    COM UM REGISTRO POR CHAMADA AO SUB001.
+      * 2026-08-09 EDB     INCLUIDO RELATORIO DE TOTAIS DE CONTROLE
+      *                    (QUANTIDADE, SOMA E MEDIA) AO FINAL DO
+      *                    PROCESSAMENTO DO LOTE.
+      * 2026-08-09 EDB     INCLUIDO SUB002 PARA VALIDAR CADA PAR
+      *                    ANTES DO CALCULO. REGISTRO DE ENTRADA
+      *                    PASSOU A TER SINAL+6 DIGITOS POR CAMPO
+      *                    (PERMITINDO DETECTAR NEGATIVOS E VALORES
+      *                    QUE EXCEDAM PIC 9(05)). PARES REJEITADOS
+      *                    VAO PARA O ARQUIVO DE REJEITOS.
+      * 2026-08-09 EDB     INCLUIDO CHECKPOINT/RESTART: O PROGRAMA
+      *                    GRAVA PERIODICAMENTE O NUMERO DO ULTIMO
+      *                    REGISTRO PROCESSADO E, SE ENCONTRAR UM
+      *                    CHECKPOINT AO INICIAR, PULA OS REGISTROS
+      *                    JA PROCESSADOS EM VEZ DE REINICIAR O LOTE.
+      * 2026-08-09 EDB     INCLUIDO ARQUIVO VSAM (KSDS) COM OS
+      *                    RESULTADOS GRAVADOS POR ID DE TRANSACAO,
+      *                    PARA CONSULTA POR OUTROS JOBS.
+      * 2026-08-09 EDB     INCLUIDO TRATAMENTO ON EXCEPTION NA
+      *                    CHAMADA AO SUB001, PARA ENCERRAR O JOB
+      *                    COM MENSAGEM CLARA SE O MODULO NAO
+      *                    ESTIVER DISPONIVEL NO STEPLIB.
+      * 2026-08-09 EDB     AMPLIADO LA-MENSAGEM PARA PIC X(50) NA
+      *                    TRILHA DE AUDITORIA (ESTAVA TRUNCANDO
+      *                    MENSAGENS DO SUB001 MAIORES QUE 40 BYTES,
+      *                    INCLUSIVE A DE ERRO DE TAMANHO).
+      * 2026-08-09 EDB     CHECKPOINT PASSOU A GRAVAR TAMBEM A
+      *                    QUANTIDADE DE REGISTROS E A SOMA DOS
+      *                    RESULTADOS ACUMULADOS ATE O PONTO DE
+      *                    PARADA, E A RESTAURA-LOS AO RETOMAR UM
+      *                    LOTE INTERROMPIDO, PARA QUE O RESUMO DE
+      *                    TOTAIS DE CONTROLE REFLITA O LOTE INTEIRO
+      *                    E NAO SO O TRECHO RETOMADO.
+      * 2026-08-09 EDB     O RETURN-CODE DEVOLVIDO PELO SUB001 PASSOU
+      *                    A SER CONFERIDO APOS A CHAMADA; UM PAR QUE
+      *                    GERE ERRO DE CALCULO (ESTOURO DE TAMANHO
+      *                    OU RESULTADO NEGATIVO NA SUBTRACAO) VAI
+      *                    PARA O ARQUIVO DE REJEITOS EM VEZ DE
+      *                    GRAVAR O RESULTADO ANTERIOR (STALE) NA
+      *                    SAIDA, AUDITORIA E VSAM.
+      * 2026-08-09 EDB     AJUSTADO O FILLER FINAL DE LINHA-SAIDA (DE
+      *                    X(07) PARA X(05)) - O TAMANHO TOTAL DA
+      *                    LINHA ESTAVA EXCEDENDO REG-SAIDA PIC X(80)
+      *                    EM 2 BYTES, TRUNCANDO O FIM DE CADA LINHA
+      *                    DE DETALHE.
+      * 2026-08-09 EDB     0000-MAIN-PRINCIPAL PASSOU A CONFERIR O
+      *                    RETURN-CODE DEVOLVIDO POR 1000-ABRIR-
+      *                    ARQUIVOS, ENCERRANDO O JOB IMEDIATAMENTE
+      *                    SE ALGUM ARQUIVO NAO ABRIU, EM VEZ DE
+      *                    SEGUIR PARA LEITURA/GRAVACAO EM ARQUIVOS
+      *                    NAO ABERTOS. O RELATORIO DE TOTAIS DE
+      *                    CONTROLE (7000-IMPRIMIR-RESUMO) TAMBEM SO
+      *                    E EMITIDO QUANDO O LOTE NAO FOI ABORTADO,
+      *                    DO MESMO JEITO QUE JA ERA FEITO PARA A
+      *                    LIMPEZA DO CHECKPOINT.
+      * 2026-08-09 EDB     0000-MAIN-ENCERRAR PASSOU A ZERAR O
+      *                    RETURN-CODE ANTES DO STOP RUN QUANDO O LOTE
+      *                    TERMINA SEM ABORTAR, EM VEZ DE DEIXAR O
+      *                    CODIGO DE RETORNO DA ULTIMA CHAMADA AO
+      *                    SUB001/SUB002 VAZAR COMO SE FOSSE O CODIGO
+      *                    DE RETORNO DO JOB (UM PAR CORRETAMENTE
+      *                    REJEITADO NAO PODE FAZER O JOB PARECER TER
+      *                    FALHADO PARA QUEM CONFERE O RETURN-CODE NO
+      *                    JCL).
+      * 2026-08-09 EDB     3000-PROCESSAR-ARQUIVO PASSOU A GRAVAR UM
+      *                    REGISTRO DE AUDITORIA TAMBEM QUANDO O
+      *                    SUB001 DEVOLVE ERRO DE CALCULO, E NAO SO
+      *                    QUANDO O CALCULO TEM SUCESSO - A TRILHA DE
+      *                    AUDITORIA DEVE COBRIR TODA CHAMADA AO
+      *                    SUB001, INDEPENDENTE DO RESULTADO.
+      * 2026-08-09 EDB     AMPLIADO WK-MSG-MOTIVO/LJ-MSG-MOTIVO PARA
+      *                    PIC X(50) (E REG-REJEITO PARA PIC X(90)) -
+      *                    O MESMO PROBLEMA DE TRUNCAMENTO JA CORRIGIDO
+      *                    EM LA-MENSAGEM/REG-AUDITORIA TAMBEM
+      *                    ACONTECIA AQUI, POIS A MENSAGEM DE ERRO DO
+      *                    SUB001 (PIC X(50)) E MOVIDA PARA
+      *                    WK-MSG-MOTIVO NO DESVIO PARA REJEITOS.
+      * 2026-08-09 EDB     REDUZIDO O INTERVALO DE CHECKPOINT DE 5 PARA
+      *                    1 REGISTRO - COM INTERVALO MAIOR QUE 1, UM
+      *                    REINICIO PODIA REPROCESSAR E DUPLICAR NOS
+      *                    ARQUIVOS DE SAIDA/AUDITORIA/VSAM (ABERTOS EM
+      *                    MODO EXTEND) OS REGISTROS GRAVADOS APOS O
+      *                    ULTIMO CHECKPOINT MAS ANTES DA INTERRUPCAO.
+      *                    GRAVANDO O CHECKPOINT A CADA REGISTRO, ELE
+      *                    SEMPRE REFLETE EXATAMENTE O QUE JA FOI
+      *                    GRAVADO NOS ARQUIVOS DE SAIDA.
       *=================================*
        ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PARES    ASSIGN TO 'NUMPARES'
+                                ORGANIZATION  LINE SEQUENTIAL
+                                FILE STATUS   WK-STATUS-PARES.
+
+           SELECT ARQ-SAIDA    ASSIGN TO 'NUMSAIDA'
+                                ORGANIZATION  LINE SEQUENTIAL
+                                FILE STATUS   WK-STATUS-SAIDA.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO 'AUDITLOG'
+                                ORGANIZATION  LINE SEQUENTIAL
+                                FILE STATUS   WK-STATUS-AUDIT.
+
+           SELECT ARQ-REJEITOS ASSIGN TO 'REJEITOS'
+                                ORGANIZATION  LINE SEQUENTIAL
+                                FILE STATUS   WK-STATUS-REJEITO.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO 'CHKPOINT'
+                                ORGANIZATION  LINE SEQUENTIAL
+                                FILE STATUS   WK-STATUS-CHKPT.
+
+           SELECT ARQ-VSAM-RESULT ASSIGN TO 'VSAMRES'
+                                ORGANIZATION  INDEXED
+                                ACCESS MODE   SEQUENTIAL
+                                RECORD KEY    VR-TRANS-ID
+                                FILE STATUS   WK-STATUS-VSAM.
       *
        DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  ARQ-PARES
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PARES.
+           05  REG-NUM1-SINAL  PIC X(01).
+           05  REG-NUM1-DIGS   PIC X(06).
+           05  REG-NUM2-SINAL  PIC X(01).
+           05  REG-NUM2-DIGS   PIC X(06).
+           05  REG-OPERACAO    PIC X(01).
+           05  FILLER          PIC X(65).
+      *
+       FD  ARQ-SAIDA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-SAIDA           PIC X(80).
+      *
+       FD  ARQ-AUDITORIA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-AUDITORIA       PIC X(90).
+      *
+       FD  ARQ-REJEITOS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REJEITO         PIC X(90).
+      *
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHECKPOINT.
+           05  CKP-ULTIMO-REGISTRO  PIC 9(07).
+           05  CKP-CONT-REGISTROS   PIC 9(07).
+           05  CKP-TOTAL-RESULTADO  PIC 9(11).
+      *
+       FD  ARQ-VSAM-RESULT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-VSAM-RESULT.
+           05  VR-TRANS-ID     PIC X(14).
+           05  VR-NUM1         PIC 9(05).
+           05  VR-NUM2         PIC 9(05).
+           05  VR-RESULTADO    PIC 9(06).
+           05  VR-MENSAGEM     PIC X(50).
+      *
        WORKING-STORAGE         SECTION.
-       01 WK-NUM1              PIC 9(05) VALUE 00150.
-       01 WK-NUM2              PIC 9(05) VALUE 00250.
-       01 WK-RESULTADO         PIC 9(06) VALUE ZEROS.
-       01 WK-MENSAGEM          PIC X(50) VALUE SPACES.
+       01  WK-NUM1-SINAL         PIC X(01) VALUE SPACE.
+       01  WK-NUM1-DIGS          PIC X(06) VALUE ZEROS.
+       01  WK-NUM2-SINAL         PIC X(01) VALUE SPACE.
+       01  WK-NUM2-DIGS          PIC X(06) VALUE ZEROS.
+       01  WK-NUM1              PIC 9(05) VALUE ZEROS.
+       01  WK-NUM2              PIC 9(05) VALUE ZEROS.
+       01  WK-OPERACAO          PIC X(01) VALUE 'A'.
+       01  WK-RESULTADO         PIC 9(06) VALUE ZEROS.
+       01  WK-MENSAGEM          PIC X(50) VALUE SPACES.
+      *
+       01  WK-PAR-VALIDO-SW     PIC X(01) VALUE 'S'.
+           88  WK-PAR-VALIDO              VALUE 'S'.
+           88  WK-PAR-INVALIDO            VALUE 'N'.
+       01  WK-COD-MOTIVO        PIC X(02) VALUE SPACES.
+       01  WK-MSG-MOTIVO        PIC X(50) VALUE SPACES.
+      *
+       01  WK-STATUS-PARES      PIC X(02) VALUE SPACES.
+       01  WK-STATUS-SAIDA      PIC X(02) VALUE SPACES.
+       01  WK-STATUS-AUDIT      PIC X(02) VALUE SPACES.
+       01  WK-STATUS-REJEITO    PIC X(02) VALUE SPACES.
+       01  WK-STATUS-CHKPT      PIC X(02) VALUE SPACES.
+       01  WK-STATUS-VSAM       PIC X(02) VALUE SPACES.
+       01  WK-TRANS-ID          PIC X(14) VALUE SPACES.
+       01  WK-TRANS-ID-PARTES.
+           05  WK-TRANS-ID-DATA PIC 9(08) VALUE ZEROS.
+           05  WK-TRANS-ID-SEQ  PIC 9(06) VALUE ZEROS.
+       01  WK-FIM-ARQUIVO-SW    PIC X(01) VALUE 'N'.
+           88  FIM-ARQUIVO                VALUE 'S'.
+           88  NAO-FIM-ARQUIVO            VALUE 'N'.
+      *
+       01  WK-JOB-ABORTADO-SW   PIC X(01) VALUE 'N'.
+           88  JOB-ABORTADO               VALUE 'S'.
+           88  JOB-NAO-ABORTADO           VALUE 'N'.
+      *
+       01  WK-RESTART-SW        PIC X(01) VALUE 'N'.
+           88  WK-EXISTE-RESTART          VALUE 'S'.
+           88  WK-SEM-RESTART             VALUE 'N'.
+       01  WK-REGISTRO-ATUAL    PIC 9(07) COMP VALUE ZERO.
+       01  WK-ULTIMO-CHECKPOINT PIC 9(07) COMP VALUE ZERO.
+       01  WK-INTERVALO-CHKPT   PIC 9(03) COMP VALUE 1.
+       01  WK-CHKPT-QUOCIENTE   PIC 9(07) COMP VALUE ZERO.
+       01  WK-CHKPT-RESTO       PIC 9(03) COMP VALUE ZERO.
+      *
+       01  WK-DATA-SISTEMA      PIC 9(08) VALUE ZEROS.
+       01  WK-HORA-SISTEMA      PIC 9(08) VALUE ZEROS.
+      *
+       01  WK-CONT-REGISTROS    PIC 9(07) COMP VALUE ZERO.
+       01  WK-TOTAL-RESULTADO   PIC 9(11) COMP VALUE ZERO.
+       01  WK-MEDIA-RESULTADO   PIC 9(08)V99   VALUE ZERO.
+      *
+       01  LINHA-RESUMO.
+           05  FILLER           PIC X(27)
+               VALUE 'TOTAL DE REGISTROS LIDOS: '.
+           05  LR-CONT-REGISTROS PIC ZZZZZZ9.
+           05  FILLER           PIC X(46)  VALUE SPACES.
+      *
+       01  LINHA-RESUMO-SOMA.
+           05  FILLER           PIC X(27)
+               VALUE 'SOMA DOS RESULTADOS......: '.
+           05  LR-TOTAL-RESULTADO PIC ZZZZZZZZZZ9.
+           05  FILLER           PIC X(42)  VALUE SPACES.
+      *
+       01  LINHA-RESUMO-MEDIA.
+           05  FILLER           PIC X(27)
+               VALUE 'MEDIA DOS RESULTADOS.....: '.
+           05  LR-MEDIA-RESULTADO PIC ZZZZZZ9.99.
+           05  FILLER           PIC X(43)  VALUE SPACES.
+      *
+       01  LINHA-SAIDA.
+           05  LS-NUM1          PIC Z(04)9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  LS-NUM2          PIC Z(04)9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  LS-RESULTADO     PIC Z(05)9.
+           05  FILLER           PIC X(03)  VALUE SPACES.
+           05  LS-MENSAGEM      PIC X(50).
+           05  FILLER           PIC X(05)  VALUE SPACES.
+      *
+       01  LINHA-AUDITORIA.
+           05  LA-DATA          PIC 9(08).
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LA-HORA          PIC 9(08).
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LA-NUM1          PIC Z(04)9.
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LA-NUM2          PIC Z(04)9.
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LA-RESULTADO     PIC Z(05)9.
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LA-MENSAGEM      PIC X(50).
+           05  FILLER           PIC X(03)  VALUE SPACES.
+      *
+       01  LINHA-REJEITO.
+           05  LJ-NUM1-SINAL    PIC X(01).
+           05  LJ-NUM1-DIGS     PIC X(06).
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LJ-NUM2-SINAL    PIC X(01).
+           05  LJ-NUM2-DIGS     PIC X(06).
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LJ-COD-MOTIVO    PIC X(02).
+           05  FILLER           PIC X(01)  VALUE SPACES.
+           05  LJ-MSG-MOTIVO    PIC X(50).
+           05  FILLER           PIC X(21)  VALUE SPACES.
       *
        PROCEDURE               DIVISION.
-       MAIN.
+      *=================================*
+      * 0000-MAIN-PRINCIPAL
+      * CONTROLA A ABERTURA DOS ARQUIVOS, O PROCESSAMENTO DE
+      * TODOS OS PARES DE ENTRADA E O ENCERRAMENTO DO JOB. SE A
+      * ABERTURA DOS ARQUIVOS FALHAR, O JOB E ENCERRADO SEM TENTAR
+      * LER OU GRAVAR NADA.
+      *=================================*
+       0000-MAIN-PRINCIPAL.
            DISPLAY 'PROGRAMA PRINCIPAL INICIADO'
-           DISPLAY 'NUMERO 1: ' WK-NUM1.
-           DISPLAY 'NUMERO 2: ' WK-NUM1.
+
+           PERFORM 1000-ABRIR-ARQUIVOS
+               THRU 1000-ABRIR-ARQUIVOS-EXIT
+
+           IF RETURN-CODE NOT = ZERO
+               SET JOB-ABORTADO TO TRUE
+               GO TO 0000-MAIN-ENCERRAR
+           END-IF
+
+           PERFORM 1500-PULAR-PROCESSADOS
+               THRU 1500-PULAR-PROCESSADOS-EXIT
+
+           PERFORM 2000-LER-PARES
+               THRU 2000-LER-PARES-EXIT
+
+           PERFORM 3000-PROCESSAR-ARQUIVO
+               THRU 3000-PROCESSAR-ARQUIVO-EXIT
+               UNTIL FIM-ARQUIVO
+
+           IF JOB-NAO-ABORTADO
+               PERFORM 7000-IMPRIMIR-RESUMO
+                   THRU 7000-IMPRIMIR-RESUMO-EXIT
+               PERFORM 7600-LIMPAR-CHECKPOINT
+                   THRU 7600-LIMPAR-CHECKPOINT-EXIT
+           END-IF.
+      *
+      *=================================*
+      * 0000-MAIN-ENCERRAR
+      * FECHA OS ARQUIVOS E ENCERRA O JOB, TENDO O LOTE SIDO
+      * PROCESSADO COM SUCESSO OU ABORTADO POR ERRO FATAL. QUANDO O
+      * LOTE TERMINA SEM ABORTAR, O RETURN-CODE E ZERADO ANTES DO
+      * STOP RUN, POIS DO CONTRARIO ELE FICARIA COM O CODIGO DEIXADO
+      * PELA ULTIMA CHAMADA AO SUB001/SUB002 (POR EXEMPLO, 12 DE UM
+      * PAR CORRETAMENTE REJEITADO), FAZENDO UM LOTE BEM SUCEDIDO
+      * PARECER TER FALHADO PARA QUEM CONFERE O CODIGO DE RETORNO.
+      *=================================*
+       0000-MAIN-ENCERRAR.
+           PERFORM 8000-ENCERRAR-ARQUIVOS
+               THRU 8000-ENCERRAR-ARQUIVOS-EXIT
+
+           IF JOB-ABORTADO
+               DISPLAY 'PROGRAMA PRINCIPAL ENCERRADO POR ERRO FATAL'
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+               DISPLAY 'PROGRAMA PRINCIPAL FINALIZADO'
+           END-IF
+           STOP RUN.
+      *
+      *=================================*
+      * 1000-ABRIR-ARQUIVOS
+      *=================================*
+       1000-ABRIR-ARQUIVOS.
+           PERFORM 1100-VERIFICAR-CHECKPOINT
+               THRU 1100-VERIFICAR-CHECKPOINT-EXIT
+
+           OPEN INPUT  ARQ-PARES
+           IF WK-STATUS-PARES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-PARES: ' WK-STATUS-PARES
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-ABRIR-ARQUIVOS-EXIT
+           END-IF
+
+           IF WK-EXISTE-RESTART
+               OPEN EXTEND ARQ-SAIDA
+               IF WK-STATUS-SAIDA NOT = '00'
+                   OPEN OUTPUT ARQ-SAIDA
+               END-IF
+               OPEN EXTEND ARQ-AUDITORIA
+               IF WK-STATUS-AUDIT NOT = '00'
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF
+               OPEN EXTEND ARQ-REJEITOS
+               IF WK-STATUS-REJEITO NOT = '00'
+                   OPEN OUTPUT ARQ-REJEITOS
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-SAIDA
+               OPEN OUTPUT ARQ-AUDITORIA
+               OPEN OUTPUT ARQ-REJEITOS
+           END-IF
+
+           IF WK-STATUS-SAIDA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-SAIDA: ' WK-STATUS-SAIDA
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-ABRIR-ARQUIVOS-EXIT
+           END-IF
+
+           IF WK-STATUS-AUDIT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-AUDITORIA: ' WK-STATUS-AUDIT
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-ABRIR-ARQUIVOS-EXIT
+           END-IF
+
+           IF WK-STATUS-REJEITO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-REJEITOS: ' WK-STATUS-REJEITO
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-ABRIR-ARQUIVOS-EXIT
+           END-IF
+
+           IF WK-EXISTE-RESTART
+               OPEN I-O ARQ-VSAM-RESULT
+               IF WK-STATUS-VSAM NOT = '00'
+                   OPEN OUTPUT ARQ-VSAM-RESULT
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-VSAM-RESULT
+           END-IF
+           IF WK-STATUS-VSAM NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQ-VSAM-RESULT: ' WK-STATUS-VSAM
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       1000-ABRIR-ARQUIVOS-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 1100-VERIFICAR-CHECKPOINT
+      * VERIFICA SE EXISTE UM CHECKPOINT DE UMA EXECUCAO ANTERIOR.
+      * SE EXISTIR, O PROCESSAMENTO SERA RETOMADO A PARTIR DO
+      * PROXIMO REGISTRO APOS O ULTIMO PROCESSADO, E OS TOTAIS DE
+      * CONTROLE (QUANTIDADE E SOMA) SAO RESTAURADOS PARA QUE O
+      * RESUMO FINAL REFLITA O LOTE INTEIRO, NAO SO O TRECHO
+      * RETOMADO.
+      *=================================*
+       1100-VERIFICAR-CHECKPOINT.
+           SET WK-SEM-RESTART TO TRUE
+           MOVE ZERO TO WK-ULTIMO-CHECKPOINT
+
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WK-STATUS-CHKPT NOT = '00'
+               CLOSE ARQ-CHECKPOINT
+               GO TO 1100-VERIFICAR-CHECKPOINT-EXIT
+           END-IF
+
+           READ ARQ-CHECKPOINT
+               AT END
+                   CLOSE ARQ-CHECKPOINT
+                   GO TO 1100-VERIFICAR-CHECKPOINT-EXIT
+           END-READ
+
+           MOVE CKP-ULTIMO-REGISTRO  TO WK-ULTIMO-CHECKPOINT
+           MOVE CKP-CONT-REGISTROS   TO WK-CONT-REGISTROS
+           MOVE CKP-TOTAL-RESULTADO  TO WK-TOTAL-RESULTADO
+           CLOSE ARQ-CHECKPOINT
+
+           IF WK-ULTIMO-CHECKPOINT > ZERO
+               SET WK-EXISTE-RESTART TO TRUE
+               DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO APOS O '
+                       'REGISTRO: ' WK-ULTIMO-CHECKPOINT
+           END-IF.
+       1100-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 1500-PULAR-PROCESSADOS
+      * SE HOUVER CHECKPOINT, PULA OS REGISTROS JA PROCESSADOS
+      * NA EXECUCAO ANTERIOR SEM CHAMAR O SUB001 NOVAMENTE.
+      *=================================*
+       1500-PULAR-PROCESSADOS.
+           IF WK-EXISTE-RESTART
+               PERFORM 1600-PULAR-UM-REGISTRO
+                   THRU 1600-PULAR-UM-REGISTRO-EXIT
+                   WK-ULTIMO-CHECKPOINT TIMES
+               MOVE WK-ULTIMO-CHECKPOINT TO WK-REGISTRO-ATUAL
+           END-IF.
+       1500-PULAR-PROCESSADOS-EXIT.
+           EXIT.
       *
+       1600-PULAR-UM-REGISTRO.
+           READ ARQ-PARES
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       1600-PULAR-UM-REGISTRO-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 2000-LER-PARES
+      * LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA.
+      *=================================*
+       2000-LER-PARES.
+           READ ARQ-PARES
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+                   GO TO 2000-LER-PARES-EXIT
+           END-READ
+
+           MOVE REG-NUM1-SINAL TO WK-NUM1-SINAL
+           MOVE REG-NUM1-DIGS  TO WK-NUM1-DIGS
+           MOVE REG-NUM2-SINAL TO WK-NUM2-SINAL
+           MOVE REG-NUM2-DIGS  TO WK-NUM2-DIGS
+           MOVE REG-OPERACAO   TO WK-OPERACAO
+           IF WK-OPERACAO = SPACE
+               MOVE 'A' TO WK-OPERACAO
+           END-IF.
+       2000-LER-PARES-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 2500-VALIDAR-PAR
+      * CHAMA O SUBPROGRAMA DE VALIDACAO PARA O PAR CORRENTE E,
+      * SE VALIDO, CONVERTE OS CAMPOS PARA USO PELO SUB001.
+      *=================================*
+       2500-VALIDAR-PAR.
+           CALL 'SUB002' USING WK-NUM1-SINAL,
+                           WK-NUM1-DIGS,
+                           WK-NUM2-SINAL,
+                           WK-NUM2-DIGS,
+                           WK-PAR-VALIDO-SW,
+                           WK-COD-MOTIVO,
+                           WK-MSG-MOTIVO
+
+           IF WK-PAR-VALIDO
+               MOVE WK-NUM1-DIGS TO WK-NUM1
+               MOVE WK-NUM2-DIGS TO WK-NUM2
+           END-IF.
+       2500-VALIDAR-PAR-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 2600-GRAVAR-REJEITO
+      * GRAVA O CONTEUDO DO REGISTRO REJEITADO, JUNTO COM O
+      * MOTIVO, NO ARQUIVO DE REJEITOS, PARA CORRECAO POSTERIOR.
+      *=================================*
+       2600-GRAVAR-REJEITO.
+           MOVE SPACES           TO LINHA-REJEITO
+           MOVE WK-NUM1-SINAL    TO LJ-NUM1-SINAL
+           MOVE WK-NUM1-DIGS     TO LJ-NUM1-DIGS
+           MOVE WK-NUM2-SINAL    TO LJ-NUM2-SINAL
+           MOVE WK-NUM2-DIGS     TO LJ-NUM2-DIGS
+           MOVE WK-COD-MOTIVO    TO LJ-COD-MOTIVO
+           MOVE WK-MSG-MOTIVO    TO LJ-MSG-MOTIVO
+
+           WRITE REG-REJEITO FROM LINHA-REJEITO.
+       2600-GRAVAR-REJEITO-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 3000-PROCESSAR-ARQUIVO
+      * CHAMA O SUBPROGRAMA DE CALCULO PARA O PAR CORRENTE,
+      * GRAVA A LINHA DE SAIDA E LE O PROXIMO PAR. SE O SUB001
+      * DEVOLVER RETURN-CODE DIFERENTE DE ZERO (ESTOURO DE TAMANHO
+      * OU RESULTADO NEGATIVO NA SUBTRACAO), LK-RESULTADO FICA COM
+      * O VALOR ANTERIOR, UM REGISTRO DE AUDITORIA E GRAVADO DO
+      * MESMO JEITO (COM A MENSAGEM DE ERRO DO SUB001) E O PAR E
+      * DESVIADO PARA O ARQUIVO DE REJEITOS EM VEZ DE SER
+      * CONTABILIZADO NOS TOTAIS.
+      *=================================*
+       3000-PROCESSAR-ARQUIVO.
+           PERFORM 2500-VALIDAR-PAR
+               THRU 2500-VALIDAR-PAR-EXIT
+
+           IF WK-PAR-INVALIDO
+               PERFORM 2600-GRAVAR-REJEITO
+                   THRU 2600-GRAVAR-REJEITO-EXIT
+               GO TO 3000-PROCESSAR-ARQUIVO-CONTINUA
+           END-IF
+
+           DISPLAY 'NUMERO 1: ' WK-NUM1
+           DISPLAY 'NUMERO 2: ' WK-NUM2
+
            CALL 'SUB001' USING WK-NUM1,
                            WK-NUM2,
+                           WK-OPERACAO,
                            WK-RESULTADO,
-                           WK-MENSAGEM.
+                           WK-MENSAGEM
+               ON EXCEPTION
+                   DISPLAY 'ERRO FATAL: SUBPROGRAMA SUB001 '
+                           'INDISPONIVEL NO STEPLIB'
+                   MOVE 99 TO RETURN-CODE
+                   SET JOB-ABORTADO  TO TRUE
+                   SET FIM-ARQUIVO   TO TRUE
+                   GO TO 3000-PROCESSAR-ARQUIVO-EXIT
+           END-CALL
+
+           IF RETURN-CODE NOT = ZERO
+               MOVE '07' TO WK-COD-MOTIVO
+               MOVE WK-MENSAGEM TO WK-MSG-MOTIVO
+               PERFORM 3200-GRAVAR-AUDITORIA
+                   THRU 3200-GRAVAR-AUDITORIA-EXIT
+               PERFORM 2600-GRAVAR-REJEITO
+                   THRU 2600-GRAVAR-REJEITO-EXIT
+               GO TO 3000-PROCESSAR-ARQUIVO-CONTINUA
+           END-IF
+
+           DISPLAY 'RESULTADO: ' WK-RESULTADO
+           DISPLAY 'MENSAGEM: '  WK-MENSAGEM
+
+           ADD 1             TO WK-CONT-REGISTROS
+           ADD WK-RESULTADO  TO WK-TOTAL-RESULTADO
+
+           PERFORM 3100-GRAVAR-SAIDA
+               THRU 3100-GRAVAR-SAIDA-EXIT
+
+           PERFORM 3200-GRAVAR-AUDITORIA
+               THRU 3200-GRAVAR-AUDITORIA-EXIT
+
+           PERFORM 3300-GRAVAR-VSAM
+               THRU 3300-GRAVAR-VSAM-EXIT.
       *
-           DISPLAY 'RESULTADO: ' WK-RESULTADO.
-           DISPLAY 'MENSAGEM: '  WK-MENSAGEM.
+       3000-PROCESSAR-ARQUIVO-CONTINUA.
+           ADD 1 TO WK-REGISTRO-ATUAL
+
+           DIVIDE WK-REGISTRO-ATUAL BY WK-INTERVALO-CHKPT
+               GIVING WK-CHKPT-QUOCIENTE
+               REMAINDER WK-CHKPT-RESTO
+
+           IF WK-CHKPT-RESTO = ZERO
+               PERFORM 7500-GRAVAR-CHECKPOINT
+                   THRU 7500-GRAVAR-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM 2000-LER-PARES
+               THRU 2000-LER-PARES-EXIT.
+       3000-PROCESSAR-ARQUIVO-EXIT.
+           EXIT.
       *
-           DISPLAY 'PROGRAMA PRINCIPAL FINALIZADO'
-           STOP RUN.
+      *=================================*
+      * 3100-GRAVAR-SAIDA
+      *=================================*
+       3100-GRAVAR-SAIDA.
+           MOVE SPACES        TO LINHA-SAIDA
+           MOVE WK-NUM1       TO LS-NUM1
+           MOVE WK-NUM2       TO LS-NUM2
+           MOVE WK-RESULTADO  TO LS-RESULTADO
+           MOVE WK-MENSAGEM   TO LS-MENSAGEM
+
+           WRITE REG-SAIDA FROM LINHA-SAIDA.
+       3100-GRAVAR-SAIDA-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 3200-GRAVAR-AUDITORIA
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA PARA CADA
+      * CHAMADA AO SUB001, COM DATA/HORA DO SISTEMA.
+      *=================================*
+       3200-GRAVAR-AUDITORIA.
+           ACCEPT WK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SISTEMA FROM TIME
+
+           MOVE SPACES        TO LINHA-AUDITORIA
+           MOVE WK-DATA-SISTEMA TO LA-DATA
+           MOVE WK-HORA-SISTEMA TO LA-HORA
+           MOVE WK-NUM1       TO LA-NUM1
+           MOVE WK-NUM2       TO LA-NUM2
+           MOVE WK-RESULTADO  TO LA-RESULTADO
+           MOVE WK-MENSAGEM   TO LA-MENSAGEM
+
+           WRITE REG-AUDITORIA FROM LINHA-AUDITORIA.
+       3200-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 3300-GRAVAR-VSAM
+      * GRAVA O RESULTADO DA CHAMADA AO SUB001 NO ARQUIVO VSAM
+      * (KSDS), INDEXADO POR UM ID DE TRANSACAO GERADO A PARTIR
+      * DA DATA DO SISTEMA E DO NUMERO SEQUENCIAL DO REGISTRO.
+      *=================================*
+       3300-GRAVAR-VSAM.
+           MOVE WK-DATA-SISTEMA   TO WK-TRANS-ID-DATA
+           MOVE WK-REGISTRO-ATUAL TO WK-TRANS-ID-SEQ
+           MOVE WK-TRANS-ID-PARTES TO WK-TRANS-ID
+
+           MOVE WK-TRANS-ID   TO VR-TRANS-ID
+           MOVE WK-NUM1       TO VR-NUM1
+           MOVE WK-NUM2       TO VR-NUM2
+           MOVE WK-RESULTADO  TO VR-RESULTADO
+           MOVE WK-MENSAGEM   TO VR-MENSAGEM
+
+           WRITE REG-VSAM-RESULT
+               INVALID KEY
+                   DISPLAY 'ERRO AO GRAVAR VSAM, CHAVE: ' VR-TRANS-ID
+           END-WRITE.
+       3300-GRAVAR-VSAM-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 7000-IMPRIMIR-RESUMO
+      * CALCULA E EMITE O RELATORIO DE TOTAIS DE CONTROLE DO
+      * LOTE (QUANTIDADE, SOMA E MEDIA DOS RESULTADOS), PARA
+      * CONFERENCIA DO LOTE PROCESSADO.
+      *=================================*
+       7000-IMPRIMIR-RESUMO.
+           IF WK-CONT-REGISTROS > ZERO
+               COMPUTE WK-MEDIA-RESULTADO ROUNDED =
+                       WK-TOTAL-RESULTADO / WK-CONT-REGISTROS
+           ELSE
+               MOVE ZERO TO WK-MEDIA-RESULTADO
+           END-IF
+
+           MOVE SPACES             TO LINHA-SAIDA
+           WRITE REG-SAIDA FROM SPACES
+
+           MOVE WK-CONT-REGISTROS  TO LR-CONT-REGISTROS
+           WRITE REG-SAIDA FROM LINHA-RESUMO
+
+           MOVE WK-TOTAL-RESULTADO TO LR-TOTAL-RESULTADO
+           WRITE REG-SAIDA FROM LINHA-RESUMO-SOMA
+
+           MOVE WK-MEDIA-RESULTADO TO LR-MEDIA-RESULTADO
+           WRITE REG-SAIDA FROM LINHA-RESUMO-MEDIA
+
+           DISPLAY 'TOTAL DE REGISTROS LIDOS: ' WK-CONT-REGISTROS
+           DISPLAY 'SOMA DOS RESULTADOS.....: ' WK-TOTAL-RESULTADO
+           DISPLAY 'MEDIA DOS RESULTADOS....: ' WK-MEDIA-RESULTADO.
+       7000-IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 7500-GRAVAR-CHECKPOINT
+      * GRAVA O NUMERO DO ULTIMO REGISTRO PROCESSADO, JUNTO COM OS
+      * TOTAIS DE CONTROLE ACUMULADOS ATE ALI, NO ARQUIVO DE
+      * CHECKPOINT, SUBSTITUINDO O CONTEUDO ANTERIOR. CHAMADA A
+      * CADA REGISTRO (WK-INTERVALO-CHKPT = 1) PARA QUE O CHECKPOINT
+      * NUNCA FIQUE ATRASADO EM RELACAO AO QUE JA FOI GRAVADO NOS
+      * ARQUIVOS DE SAIDA/AUDITORIA/VSAM - CASO CONTRARIO, UM
+      * REINICIO REPROCESSARIA E DUPLICARIA NESSES ARQUIVOS (ABERTOS
+      * EM MODO EXTEND) OS REGISTROS GRAVADOS APOS O ULTIMO
+      * CHECKPOINT MAS ANTES DE UMA INTERRUPCAO.
+      *=================================*
+       7500-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE WK-REGISTRO-ATUAL  TO CKP-ULTIMO-REGISTRO
+           MOVE WK-CONT-REGISTROS  TO CKP-CONT-REGISTROS
+           MOVE WK-TOTAL-RESULTADO TO CKP-TOTAL-RESULTADO
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+       7500-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 7600-LIMPAR-CHECKPOINT
+      * AO TERMINAR O LOTE COM SUCESSO, ZERA O CHECKPOINT PARA
+      * QUE A PROXIMA EXECUCAO COMECE DO INICIO DO ARQUIVO.
+      *=================================*
+       7600-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE ZERO TO REG-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+       7600-LIMPAR-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      *=================================*
+      * 8000-ENCERRAR-ARQUIVOS
+      *=================================*
+       8000-ENCERRAR-ARQUIVOS.
+           CLOSE ARQ-PARES
+           CLOSE ARQ-SAIDA
+           CLOSE ARQ-AUDITORIA
+           CLOSE ARQ-REJEITOS
+           CLOSE ARQ-VSAM-RESULT.
+       8000-ENCERRAR-ARQUIVOS-EXIT.
+           EXIT.
